@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS PIC X(2) VALUE "00".
+
+       01  WS-STEP-COUNT PIC 9 VALUE 4.
+       01  WS-STEP-IDX   PIC 9 VALUE ZEROS.
+       01  WS-CHAIN-FAILED PIC X VALUE 'N'.
+       01  WS-FAILED-STEP  PIC X(20) VALUE SPACES.
+
+       01  WS-STEP-TABLE.
+           05  WS-STEP OCCURS 4 TIMES.
+               10  WS-STEP-NAME    PIC X(20).
+               10  WS-STEP-COMMAND PIC X(60).
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           DISPLAY "BATCH DRIVER - running the nightly job stream".
+           PERFORM INITIALIZE-STEPS.
+
+           PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+                   UNTIL WS-STEP-IDX > WS-STEP-COUNT
+                      OR WS-CHAIN-FAILED = 'Y'
+               PERFORM RUN-STEP
+           END-PERFORM.
+
+           IF WS-CHAIN-FAILED = 'Y'
+               DISPLAY "Batch chain stopped - see error above."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "Batch chain completed successfully."
+           END-IF.
+
+           PERFORM WRITE-AUDIT-LOG.
+           STOP RUN.
+
+       INITIALIZE-STEPS.
+           MOVE "SALARY-MAX-MIN"      TO WS-STEP-NAME(1).
+           MOVE "./client"            TO WS-STEP-COMMAND(1).
+           MOVE "PIZZA"               TO WS-STEP-NAME(2).
+           MOVE "echo 2 | ./pizza"    TO WS-STEP-COMMAND(2).
+           MOVE "SYRACUSE"            TO WS-STEP-NAME(3).
+           MOVE "echo 2 | ./syracuse" TO WS-STEP-COMMAND(3).
+           MOVE "REVERSE"             TO WS-STEP-NAME(4).
+           MOVE "echo 2 | ./reverse"  TO WS-STEP-COMMAND(4).
+
+       RUN-STEP.
+           DISPLAY "Starting step: " WS-STEP-NAME(WS-STEP-IDX).
+           CALL "SYSTEM" USING WS-STEP-COMMAND(WS-STEP-IDX).
+           IF RETURN-CODE NOT = 0
+               DISPLAY "ERROR: step " WS-STEP-NAME(WS-STEP-IDX)
+                       " failed, stopping batch chain."
+               MOVE WS-STEP-NAME(WS-STEP-IDX) TO WS-FAILED-STEP
+               MOVE 'Y' TO WS-CHAIN-FAILED
+           ELSE
+               DISPLAY "Step " WS-STEP-NAME(WS-STEP-IDX)
+                       " completed OK."
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-DATE-TIME.
+           ACCEPT AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+           MOVE "BATCH-DRIVER" TO AUDIT-PROGRAM.
+           STRING "steps=" WS-STEP-COUNT DELIMITED BY SIZE
+               INTO AUDIT-INPUT.
+           IF WS-CHAIN-FAILED = 'Y'
+               STRING "FAILED at " WS-FAILED-STEP
+                   DELIMITED BY SIZE INTO AUDIT-RESULT
+           ELSE
+               MOVE "ALL STEPS OK" TO AUDIT-RESULT
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-LOG.
