@@ -1,26 +1,180 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SYRACUSE.
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-FILE ASSIGN TO "SYRSTART.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-NUMFILE-STATUS.
+
+           SELECT SYR-REPORT ASSIGN TO "SYRACUSERPT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-FILE.
+       01  NUM-RECORD PIC 9(8).
+
+       FD  SYR-REPORT.
+       01  SYR-LINE PIC X(80).
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE "00".
+       01 WS-NUMFILE-STATUS PIC X(2) VALUE "00".
        01 NUM PIC 9(8) VALUE ZEROS.
        01 COUNTER PIC 9(3) VALUE ZEROS.
-       
+
+       01 WS-NUM-MAX       PIC 9(8) VALUE 99999999.
+       01 WS-COUNTER-MAX   PIC 9(3) VALUE 999.
+       01 WS-NEXT-NUM      PIC 9(9) VALUE ZEROS.
+       01 WS-PEAK-VALUE    PIC 9(8) VALUE ZEROS.
+       01 WS-OVERFLOW      PIC X VALUE 'N'.
+       01 WS-START-NUM     PIC 9(8) VALUE ZEROS.
+
+       01 WS-MODE-CHOICE PIC X VALUE SPACE.
+       01 WS-NUM-EOF     PIC X VALUE 'N'.
+
+       01 WS-SYR-HEADER-1 PIC X(80) VALUE
+          "SYRACUSE BATCH SURVEY - STEP COUNTS AND PEAK VALUES".
+       01 WS-SYR-HEADER-2 PIC X(80) VALUE ALL "-".
+       01 WS-SYR-DETAIL.
+           05  WS-DETAIL-START  PIC Z(7)9.
+           05  FILLER           PIC X(3) VALUE SPACES.
+           05  WS-DETAIL-STATUS PIC X(10).
+           05  FILLER           PIC X(2) VALUE SPACES.
+           05  WS-DETAIL-STEPS  PIC Z(3)9.
+           05  FILLER           PIC X(3) VALUE SPACES.
+           05  WS-DETAIL-PEAK   PIC Z(7)9.
+           05  FILLER           PIC X(30) VALUE SPACES.
+
        PROCEDURE DIVISION.
        START-PROGRAM.
+           DISPLAY "SYRACUSE (COLLATZ) SEQUENCE CALCULATOR".
+           DISPLAY "1. Interactive single number".
+           DISPLAY "2. Batch survey of starting numbers from a file".
+           DISPLAY "Enter choice: ".
+           ACCEPT WS-MODE-CHOICE.
+
+           EVALUATE WS-MODE-CHOICE
+               WHEN "2" PERFORM BATCH-RUN
+               WHEN OTHER PERFORM INTERACTIVE-RUN
+           END-EVALUATE.
+
+           STOP RUN.
+
+       INTERACTIVE-RUN.
            DISPLAY "Enter a positive integer number: ".
            ACCEPT NUM.
-       
-           PERFORM UNTIL NUM = 1
-               COMPUTE COUNTER = COUNTER + 1
-               IF FUNCTION MOD(NUM, 2) = 0
-                   DIVIDE NUM BY 2 GIVING NUM
+           MOVE NUM TO WS-START-NUM.
+
+           PERFORM RUN-COLLATZ.
+
+           IF WS-OVERFLOW = 'Y'
+               DISPLAY "ERROR: sequence exceeded the 8-digit NUM or "
+                       "3-digit COUNTER capacity before reaching 1."
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "Nombre d'etapes pour obtenir 1 : " COUNTER
+               DISPLAY "Peak value reached: " WS-PEAK-VALUE
+           END-IF.
+           PERFORM WRITE-AUDIT-LOG.
+
+       RUN-COLLATZ.
+           MOVE ZEROS TO COUNTER.
+           MOVE NUM TO WS-PEAK-VALUE.
+           MOVE 'N' TO WS-OVERFLOW.
+
+           PERFORM UNTIL NUM = 1 OR WS-OVERFLOW = 'Y'
+               IF COUNTER = WS-COUNTER-MAX
+                   MOVE 'Y' TO WS-OVERFLOW
                ELSE
-                   MULTIPLY NUM BY 3 GIVING NUM
-                   ADD 1 TO NUM
+                   IF FUNCTION MOD(NUM, 2) = 0
+                       DIVIDE NUM BY 2 GIVING NUM
+                       ADD 1 TO COUNTER
+                   ELSE
+                       COMPUTE WS-NEXT-NUM = NUM * 3 + 1
+                       IF WS-NEXT-NUM > WS-NUM-MAX
+                           MOVE 'Y' TO WS-OVERFLOW
+                       ELSE
+                           MOVE WS-NEXT-NUM TO NUM
+                           ADD 1 TO COUNTER
+                       END-IF
+                   END-IF
+                   IF WS-OVERFLOW = 'N' AND NUM > WS-PEAK-VALUE
+                       MOVE NUM TO WS-PEAK-VALUE
+                   END-IF
                END-IF
            END-PERFORM.
-       
-           DISPLAY "Nombre d'Ã©tapes pour obtenir 1 : " COUNTER.
-       
-           STOP RUN.
\ No newline at end of file
+
+       BATCH-RUN.
+           OPEN INPUT NUM-FILE.
+           IF WS-NUMFILE-STATUS NOT = "00"
+               DISPLAY "Unable to open SYRSTART.txt, file status "
+                       WS-NUMFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT SYR-REPORT.
+           WRITE SYR-LINE FROM WS-SYR-HEADER-1.
+           WRITE SYR-LINE FROM WS-SYR-HEADER-2.
+
+           PERFORM UNTIL WS-NUM-EOF = 'Y'
+               READ NUM-FILE
+                   AT END MOVE 'Y' TO WS-NUM-EOF
+                   NOT AT END PERFORM PROCESS-BATCH-NUM
+               END-READ
+           END-PERFORM.
+
+           CLOSE NUM-FILE.
+           CLOSE SYR-REPORT.
+           DISPLAY "Survey report written to SYRACUSERPT.txt".
+           PERFORM WRITE-AUDIT-LOG.
+
+       PROCESS-BATCH-NUM.
+           MOVE NUM-RECORD TO NUM.
+           MOVE NUM-RECORD TO WS-START-NUM.
+           PERFORM RUN-COLLATZ.
+
+           MOVE WS-START-NUM TO WS-DETAIL-START.
+           IF WS-OVERFLOW = 'Y'
+               MOVE "OVERFLOW" TO WS-DETAIL-STATUS
+               MOVE ZEROS TO WS-DETAIL-STEPS
+               MOVE ZEROS TO WS-DETAIL-PEAK
+           ELSE
+               MOVE "OK" TO WS-DETAIL-STATUS
+               MOVE COUNTER TO WS-DETAIL-STEPS
+               MOVE WS-PEAK-VALUE TO WS-DETAIL-PEAK
+           END-IF.
+           WRITE SYR-LINE FROM WS-SYR-DETAIL.
+
+       WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-DATE-TIME.
+           ACCEPT AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+           MOVE "SYRACUSE" TO AUDIT-PROGRAM.
+           STRING "start=" WS-START-NUM DELIMITED BY SIZE
+               INTO AUDIT-INPUT.
+           IF WS-OVERFLOW = 'Y'
+               MOVE "OVERFLOW" TO AUDIT-RESULT
+           ELSE
+               STRING "steps=" COUNTER " peak=" WS-PEAK-VALUE
+                   DELIMITED BY SIZE INTO AUDIT-RESULT
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-LOG.
