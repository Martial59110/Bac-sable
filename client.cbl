@@ -3,58 +3,636 @@
           ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FICHIERCLIENT ASSIGN TO "FICHIERCLIENT.txt"
-           ORGANIZATION IS LINE SEQUENTIAL 
+           SELECT FICHIERCLIENT ASSIGN TO "FICHIERCLIENT.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLIENT-CODE
+           FILE STATUS IS WS-FICHIERCLIENT-STATUS.
+
+           SELECT SALARY-REPORT ASSIGN TO "SALARYRPT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT REJECT-REPORT ASSIGN TO "REJECTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CSV-EXTRACT ASSIGN TO "SALARYEXT.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CSVEXT-STATUS.
+
+           SELECT RANK-REPORT ASSIGN TO "SALARYRANK.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.tmp".
+
+           SELECT SORTED-LISTING ASSIGN TO "SALARYSORT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
-           
 
          DATA DIVISION.
        FILE SECTION.
        FD  FICHIERCLIENT.
-       01  CLIENT-RECORD.
-          05  CLIENT-CODE PIC X(9).
-          05  ALLdat     PIC X(62).
-          05  SALARY     PIC 9(6).
-       
+           COPY CLIREC.
+
+       FD  SALARY-REPORT.
+       01  REPORT-LINE PIC X(80).
+
+       FD  REJECT-REPORT.
+       01  REJECT-LINE PIC X(80).
+
+       FD  CSV-EXTRACT.
+       01  CSV-LINE PIC X(60).
+
+       FD  RANK-REPORT.
+       01  RANK-LINE PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-LAST-CODE    PIC X(9).
+           05  CKPT-MAX-SALARY   PIC 9(6).
+           05  CKPT-MIN-SALARY   PIC 9(6).
+           05  CKPT-COUNTER      PIC 9(6).
+           05  CKPT-TOTAL-SALARY PIC 9(10).
+           05  CKPT-REJECT-COUNT PIC 9(6).
+           05  CKPT-BAND-1       PIC 9(6).
+           05  CKPT-BAND-2       PIC 9(6).
+           05  CKPT-BAND-3       PIC 9(6).
+           05  CKPT-BAND-4       PIC 9(6).
+           05  CKPT-BAND-5       PIC 9(6).
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       SD  SORT-WORK-FILE.
+           COPY CLIREC REPLACING
+               CLIENT-RECORD      BY SORT-CLIENT-RECORD
+               CLIENT-CODE        BY SORT-CLIENT-CODE
+               CLIENT-NAME        BY SORT-CLIENT-NAME
+               CLIENT-DEPT        BY SORT-CLIENT-DEPT
+               CLIENT-HIRE-DATE   BY SORT-CLIENT-HIRE-DATE
+               SALARY             BY SORT-SALARY.
+
+       FD  SORTED-LISTING.
+       01  SORTED-LISTING-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS PIC X(2) VALUE "00".
+       01  WS-FICHIERCLIENT-STATUS PIC X(2) VALUE "00".
+       01  WS-REJECT-STATUS PIC X(2) VALUE "00".
+       01  WS-CSVEXT-STATUS PIC X(2) VALUE "00".
        01  MAX-SALARY   PIC 9(6) VALUE ZEROS.
        01  MIN-SALARY   PIC 9(6) VALUE ZEROS.
        01  END-OF-FILE  PIC X VALUE 'N'.
        01  WS-CLIENT-CODE PIC X(11).
        01  WS-SALARY     PIC 9(6).
        01  WS-TEMP-SALARY PIC 9(6).
-       01  COUNTER PIC 9 VALUE ZEROS.
-       
+       01  COUNTER PIC 9(6) VALUE ZEROS.
+       01  WS-TOTAL-SALARY PIC 9(10) VALUE ZEROS.
+       01  WS-AVERAGE-SALARY PIC 9(6) VALUE ZEROS.
+
+       01  WS-VALID-RECORD  PIC X VALUE 'Y'.
+       01  WS-REJECT-REASON PIC X(30) VALUE SPACES.
+       01  WS-REJECT-COUNT  PIC 9(6) VALUE ZEROS.
+       01  WS-REJECT-TBL-COUNT PIC 9(4) VALUE ZEROS.
+       01  WS-REJECT-TBL-IDX   PIC 9(4) VALUE ZEROS.
+       01  WS-REJECT-TABLE.
+           05  WS-REJECT-ENTRY OCCURS 9999 TIMES.
+               10  WS-REJ-CODE    PIC X(9)  VALUE SPACES.
+               10  WS-REJ-SALARY  PIC X(6)  VALUE SPACES.
+               10  WS-REJ-REASON  PIC X(30) VALUE SPACES.
+       01  WS-FIRST-RECORD  PIC X VALUE 'Y'.
+
+       01  WS-SEEN-TBL-COUNT PIC 9(4) VALUE ZEROS.
+       01  WS-SEEN-IDX       PIC 9(4).
+       01  WS-DUP-FOUND      PIC X VALUE 'N'.
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-CODE OCCURS 9999 TIMES PIC X(9) VALUE SPACES.
+
+       01  WS-MAX-RANK-ENTRIES PIC 9(4) VALUE 9999.
+       01  WS-RANK-TBL-COUNT PIC 9(4) VALUE ZEROS.
+       01  WS-RANK-TABLE.
+           05  WS-RANK-ENTRY OCCURS 9999 TIMES
+                             ASCENDING KEY IS WS-RANK-SALARY
+                             INDEXED BY WS-RANK-IDX.
+               10  WS-RANK-CODE   PIC X(9) VALUE SPACES.
+               10  WS-RANK-SALARY PIC 9(6) VALUE ZEROS.
+       01  WS-RANK-TOP-IDX  PIC 9(4).
+       01  WS-RANK-PRINTED  PIC 9(4).
+
+       01  WS-BAND-COUNTS.
+           05  WS-BAND-1 PIC 9(6) VALUE ZEROS.
+           05  WS-BAND-2 PIC 9(6) VALUE ZEROS.
+           05  WS-BAND-3 PIC 9(6) VALUE ZEROS.
+           05  WS-BAND-4 PIC 9(6) VALUE ZEROS.
+           05  WS-BAND-5 PIC 9(6) VALUE ZEROS.
+
+       01  WS-RANK-DETAIL.
+           05  WS-RANK-NUM     PIC Z9.
+           05  FILLER          PIC X(3) VALUE SPACES.
+           05  WS-RANK-OUT-CODE PIC X(9).
+           05  FILLER          PIC X(3) VALUE SPACES.
+           05  WS-RANK-OUT-SALARY PIC Z(5)9.
+           05  FILLER          PIC X(55) VALUE SPACES.
+
+       01  WS-BAND-DETAIL.
+           05  WS-BAND-LABEL   PIC X(25).
+           05  WS-BAND-VALUE   PIC Z(5)9.
+           05  FILLER          PIC X(48) VALUE SPACES.
+
+       01  WS-REJECT-DETAIL.
+           05  WS-REJECT-CODE   PIC X(9).
+           05  FILLER           PIC X(2)  VALUE SPACES.
+           05  WS-REJECT-SALARY PIC X(6).
+           05  FILLER           PIC X(2)  VALUE SPACES.
+           05  WS-REJECT-REASON-OUT PIC X(30).
+           05  FILLER           PIC X(31) VALUE SPACES.
+
+       01  WS-REJECT-HEADER.
+           05  FILLER PIC X(9)  VALUE "CODE".
+           05  FILLER PIC X(9)  VALUE "SALARY".
+           05  FILLER PIC X(62) VALUE "REASON".
+
+       01  WS-CSV-HEADER PIC X(60) VALUE
+           "RECTYPE,CLIENT-CODE,SALARY".
+       01  WS-CSV-DETAIL.
+           05  WS-CSV-TYPE   PIC X(6) VALUE "DETAIL".
+           05  FILLER        PIC X    VALUE ",".
+           05  WS-CSV-CODE   PIC X(9).
+           05  FILLER        PIC X    VALUE ",".
+           05  WS-CSV-SALARY PIC 9(6).
+           05  FILLER        PIC X(37) VALUE SPACES.
+       01  WS-CSV-SUMMARY.
+           05  WS-CSV-SUM-TYPE  PIC X(7) VALUE "SUMMARY".
+           05  FILLER           PIC X    VALUE ",".
+           05  WS-CSV-SUM-LABEL PIC X(9).
+           05  FILLER           PIC X    VALUE ",".
+           05  WS-CSV-SUM-VALUE PIC 9(6).
+           05  FILLER           PIC X(36) VALUE SPACES.
+       01  WS-CSV-NOTE PIC X(60) VALUE
+           "NOTE,restarted run; rows reflect only post-ckpt records".
+
+       01  WS-SORT-EOF             PIC X VALUE 'N'.
+       01  WS-SORTLIST-DETAIL.
+           05  WS-SL-CODE   PIC X(9).
+           05  FILLER       PIC X(3) VALUE SPACES.
+           05  WS-SL-NAME   PIC X(25).
+           05  FILLER       PIC X(3) VALUE SPACES.
+           05  WS-SL-SALARY PIC Z(5)9.
+           05  FILLER       PIC X(34) VALUE SPACES.
+
+       01  WS-CKPT-STATUS          PIC X(2) VALUE "00".
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 100.
+       01  WS-RECS-SINCE-CKPT      PIC 9(4) VALUE ZEROS.
+       01  WS-RESTARTING           PIC X    VALUE 'N'.
+       01  WS-RESTART-CODE         PIC X(9) VALUE SPACES.
+
+       01  WS-REPORT-LINES.
+           05  WS-HEADER-1.
+               10  FILLER PIC X(30) VALUE
+                   "SALARY MAX/MIN SUMMARY REPORT".
+               10  FILLER PIC X(50) VALUE SPACES.
+           05  WS-HEADER-2.
+               10  FILLER PIC X(80) VALUE ALL "-".
+           05  WS-DETAIL-LINE.
+               10  WS-DETAIL-LABEL PIC X(30).
+               10  WS-DETAIL-VALUE PIC Z(9)9.
+               10  FILLER PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
+           PERFORM INITIALIZE-RUN.
+           PERFORM SORT-AND-LIST.
+
            OPEN INPUT FICHIERCLIENT.
+           IF WS-FICHIERCLIENT-STATUS NOT = "00"
+               DISPLAY "Unable to open FICHIERCLIENT, file status "
+                       WS-FICHIERCLIENT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-RESTARTING = 'Y'
+               MOVE WS-RESTART-CODE TO CLIENT-CODE
+               START FICHIERCLIENT KEY IS GREATER THAN CLIENT-CODE
+                   INVALID KEY
+                       DISPLAY "Restart position not found, "
+                               "starting from beginning"
+                       MOVE 'N' TO WS-RESTARTING
+               END-START
+           END-IF.
        READ-FILE.
-           READ FICHIERCLIENT
+           READ FICHIERCLIENT NEXT RECORD
                AT END MOVE 'Y' TO END-OF-FILE
                NOT AT END PERFORM PROCESS-RECORD
            END-READ
            IF END-OF-FILE = 'N' GO TO READ-FILE.
            CLOSE FICHIERCLIENT.
-       
-           DISPLAY "Maximum salary: " MAX-SALARY.
-           DISPLAY "Minimum salary: " MIN-SALARY.
-       
+
+           PERFORM WRITE-CSV-EXTRACT.
+           PERFORM WRITE-REJECT-REPORT.
+           PERFORM WRITE-RANK-REPORT.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM WRITE-REPORT.
+
+           STOP RUN.
+
+       SORT-AND-LIST.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-SALARY
+               USING FICHIERCLIENT
+               OUTPUT PROCEDURE IS WRITE-SORTED-LISTING.
+
+       WRITE-SORTED-LISTING.
+           OPEN OUTPUT SORTED-LISTING.
+           MOVE "CLIENT LISTING SORTED BY SALARY" TO
+               SORTED-LISTING-LINE.
+           WRITE SORTED-LISTING-LINE.
+           MOVE ALL "-" TO SORTED-LISTING-LINE.
+           WRITE SORTED-LISTING-LINE.
+
+           MOVE 'N' TO WS-SORT-EOF.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORT-WORK-FILE
+                   AT END MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END PERFORM WRITE-SORTED-LISTING-LINE
+               END-RETURN
+           END-PERFORM.
+
+           CLOSE SORTED-LISTING.
+           DISPLAY "Sorted client listing written to SALARYSORT.txt".
+
+       WRITE-SORTED-LISTING-LINE.
+           MOVE SORT-CLIENT-CODE TO WS-SL-CODE.
+           MOVE SORT-CLIENT-NAME TO WS-SL-NAME.
+           MOVE SORT-SALARY      TO WS-SL-SALARY.
+           WRITE SORTED-LISTING-LINE FROM WS-SORTLIST-DETAIL.
+
+       WRITE-CSV-EXTRACT.
+           OPEN OUTPUT CSV-EXTRACT.
+           IF WS-CSVEXT-STATUS NOT = "00"
+               DISPLAY "Unable to open SALARYEXT.csv, file status "
+                       WS-CSVEXT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           WRITE CSV-LINE FROM WS-CSV-HEADER.
+
+           IF WS-RESTARTING = 'Y'
+               WRITE CSV-LINE FROM WS-CSV-NOTE
+           END-IF.
+
+           PERFORM VARYING WS-RANK-TOP-IDX FROM 1 BY 1
+                   UNTIL WS-RANK-TOP-IDX > WS-RANK-TBL-COUNT
+               MOVE WS-RANK-CODE(WS-RANK-TOP-IDX)   TO WS-CSV-CODE
+               MOVE WS-RANK-SALARY(WS-RANK-TOP-IDX) TO WS-CSV-SALARY
+               WRITE CSV-LINE FROM WS-CSV-DETAIL
+           END-PERFORM.
+
+           MOVE "MAX"     TO WS-CSV-SUM-LABEL.
+           MOVE MAX-SALARY TO WS-CSV-SUM-VALUE.
+           WRITE CSV-LINE FROM WS-CSV-SUMMARY.
+
+           MOVE "MIN"     TO WS-CSV-SUM-LABEL.
+           MOVE MIN-SALARY TO WS-CSV-SUM-VALUE.
+           WRITE CSV-LINE FROM WS-CSV-SUMMARY.
+
+           MOVE "AVERAGE" TO WS-CSV-SUM-LABEL.
+           IF COUNTER > 0
+               DIVIDE WS-TOTAL-SALARY BY COUNTER
+                   GIVING WS-CSV-SUM-VALUE ROUNDED
+           END-IF.
+           WRITE CSV-LINE FROM WS-CSV-SUMMARY.
+           CLOSE CSV-EXTRACT.
+           DISPLAY "CSV extract written to SALARYEXT.csv".
+
+       WRITE-REJECT-REPORT.
+           OPEN OUTPUT REJECT-REPORT.
+           IF WS-REJECT-STATUS NOT = "00"
+               DISPLAY "Unable to open REJECTS.txt, file status "
+                       WS-REJECT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           WRITE REJECT-LINE FROM WS-REJECT-HEADER.
+
+           IF WS-RESTARTING = 'Y'
+               MOVE "(restarted run - rows reflect only records"
+                   TO REJECT-LINE
+               WRITE REJECT-LINE
+               MOVE "processed since the last checkpoint)"
+                   TO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF.
+
+           PERFORM VARYING WS-REJECT-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-REJECT-TBL-IDX > WS-REJECT-TBL-COUNT
+               MOVE WS-REJ-CODE(WS-REJECT-TBL-IDX)
+                   TO WS-REJECT-CODE
+               MOVE WS-REJ-SALARY(WS-REJECT-TBL-IDX)
+                   TO WS-REJECT-SALARY
+               MOVE WS-REJ-REASON(WS-REJECT-TBL-IDX)
+                   TO WS-REJECT-REASON-OUT
+               WRITE REJECT-LINE FROM WS-REJECT-DETAIL
+           END-PERFORM.
+
+           CLOSE REJECT-REPORT.
+           DISPLAY "Reject report written to REJECTS.txt".
+
+       WRITE-RANK-REPORT.
+           SORT WS-RANK-ENTRY DESCENDING KEY WS-RANK-SALARY.
+
+           OPEN OUTPUT RANK-REPORT.
+           MOVE "TOP EARNERS AND SALARY BANDS" TO RANK-LINE.
+           WRITE RANK-LINE.
+           MOVE ALL "-" TO RANK-LINE.
+           WRITE RANK-LINE.
+
+           MOVE "TOP 10 EARNERS" TO RANK-LINE.
+           WRITE RANK-LINE.
+
+           IF WS-RESTARTING = 'Y'
+               MOVE "(restarted run - top earners reflect only"
+                   TO RANK-LINE
+               WRITE RANK-LINE
+               MOVE "records processed since the last checkpoint)"
+                   TO RANK-LINE
+               WRITE RANK-LINE
+           END-IF.
+
+           IF WS-RANK-TBL-COUNT < 10
+               MOVE WS-RANK-TBL-COUNT TO WS-RANK-PRINTED
+           ELSE
+               MOVE 10 TO WS-RANK-PRINTED
+           END-IF.
+
+           PERFORM VARYING WS-RANK-TOP-IDX FROM 1 BY 1
+                   UNTIL WS-RANK-TOP-IDX > WS-RANK-PRINTED
+               MOVE WS-RANK-TOP-IDX TO WS-RANK-NUM
+               MOVE WS-RANK-CODE(WS-RANK-TOP-IDX) TO WS-RANK-OUT-CODE
+               MOVE WS-RANK-SALARY(WS-RANK-TOP-IDX)
+                   TO WS-RANK-OUT-SALARY
+               WRITE RANK-LINE FROM WS-RANK-DETAIL
+           END-PERFORM.
+
+           MOVE SPACES TO RANK-LINE.
+           WRITE RANK-LINE.
+           MOVE "SALARY BANDS" TO RANK-LINE.
+           WRITE RANK-LINE.
+
+           MOVE "Under 20000"           TO WS-BAND-LABEL.
+           MOVE WS-BAND-1               TO WS-BAND-VALUE.
+           WRITE RANK-LINE FROM WS-BAND-DETAIL.
+
+           MOVE "20000 to 39999"        TO WS-BAND-LABEL.
+           MOVE WS-BAND-2               TO WS-BAND-VALUE.
+           WRITE RANK-LINE FROM WS-BAND-DETAIL.
+
+           MOVE "40000 to 59999"        TO WS-BAND-LABEL.
+           MOVE WS-BAND-3               TO WS-BAND-VALUE.
+           WRITE RANK-LINE FROM WS-BAND-DETAIL.
+
+           MOVE "60000 to 79999"        TO WS-BAND-LABEL.
+           MOVE WS-BAND-4               TO WS-BAND-VALUE.
+           WRITE RANK-LINE FROM WS-BAND-DETAIL.
+
+           MOVE "80000 and over"        TO WS-BAND-LABEL.
+           MOVE WS-BAND-5               TO WS-BAND-VALUE.
+           WRITE RANK-LINE FROM WS-BAND-DETAIL.
+
+           CLOSE RANK-REPORT.
+           DISPLAY "Ranking report written to SALARYRANK.txt".
+
+       INITIALIZE-RUN.
+           MOVE 'N' TO WS-RESTARTING.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END PERFORM RESTORE-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RESTORE-CHECKPOINT.
+           MOVE 'Y' TO WS-RESTARTING.
+           MOVE CKPT-LAST-CODE    TO WS-RESTART-CODE.
+           MOVE CKPT-MAX-SALARY   TO MAX-SALARY.
+           MOVE CKPT-MIN-SALARY   TO MIN-SALARY.
+           MOVE CKPT-COUNTER      TO COUNTER.
+           MOVE CKPT-TOTAL-SALARY TO WS-TOTAL-SALARY.
+           MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT.
+           MOVE CKPT-BAND-1       TO WS-BAND-1.
+           MOVE CKPT-BAND-2       TO WS-BAND-2.
+           MOVE CKPT-BAND-3       TO WS-BAND-3.
+           MOVE CKPT-BAND-4       TO WS-BAND-4.
+           MOVE CKPT-BAND-5       TO WS-BAND-5.
+           MOVE 'N'               TO WS-FIRST-RECORD.
+           DISPLAY "Resuming run after last checkpointed client "
+                   WS-RESTART-CODE.
+
+       WRITE-CHECKPOINT.
+           MOVE CLIENT-CODE      TO CKPT-LAST-CODE.
+           MOVE MAX-SALARY       TO CKPT-MAX-SALARY.
+           MOVE MIN-SALARY       TO CKPT-MIN-SALARY.
+           MOVE COUNTER          TO CKPT-COUNTER.
+           MOVE WS-TOTAL-SALARY  TO CKPT-TOTAL-SALARY.
+           MOVE WS-REJECT-COUNT  TO CKPT-REJECT-COUNT.
+           MOVE WS-BAND-1        TO CKPT-BAND-1.
+           MOVE WS-BAND-2        TO CKPT-BAND-2.
+           MOVE WS-BAND-3        TO CKPT-BAND-3.
+           MOVE WS-BAND-4        TO CKPT-BAND-4.
+           MOVE WS-BAND-5        TO CKPT-BAND-5.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           MOVE ZEROS TO WS-RECS-SINCE-CKPT.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
        PROCESS-RECORD.
+           PERFORM VALIDATE-RECORD.
+           IF WS-VALID-RECORD = 'N'
+               PERFORM WRITE-REJECT
+           ELSE
+               PERFORM ACCUMULATE-RECORD
+           END-IF.
+
+       VALIDATE-RECORD.
+      *    CLIENT-CODE is the RECORD KEY of the indexed FICHIERCLIENT
+      *    file, so the file engine already refuses a WRITE/REWRITE
+      *    that would create a second record with the same code (see
+      *    CLIENTMNT). CHECK-DUPLICATE-CODE below is kept anyway as a
+      *    defensive check against a record reaching this file through
+      *    some path other than CLIENTMNT's key-enforced WRITE.
+           MOVE 'Y' TO WS-VALID-RECORD.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF CLIENT-CODE = SPACES
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE "BLANK CLIENT CODE" TO WS-REJECT-REASON
+           ELSE
+               IF SALARY NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE "NON-NUMERIC SALARY" TO WS-REJECT-REASON
+               ELSE
+                   PERFORM CHECK-DUPLICATE-CODE
+                   IF WS-DUP-FOUND = 'Y'
+                       MOVE 'N' TO WS-VALID-RECORD
+                       MOVE "DUPLICATE CLIENT CODE" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-CODE.
+           MOVE 'N' TO WS-DUP-FOUND.
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-TBL-COUNT
+               IF WS-SEEN-CODE(WS-SEEN-IDX) = CLIENT-CODE
+                   MOVE 'Y' TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-DUP-FOUND = 'N'
+               IF WS-SEEN-TBL-COUNT < 9999
+                   ADD 1 TO WS-SEEN-TBL-COUNT
+                   MOVE CLIENT-CODE TO WS-SEEN-CODE(WS-SEEN-TBL-COUNT)
+               ELSE
+                   DISPLAY "WARNING: duplicate-check table full, "
+                           "client " CLIENT-CODE
+                           " not tracked for duplicate detection"
+               END-IF
+           END-IF.
+
+       BUCKET-SALARY-BAND.
+           EVALUATE TRUE
+               WHEN SALARY < 20000
+                   ADD 1 TO WS-BAND-1
+               WHEN SALARY < 40000
+                   ADD 1 TO WS-BAND-2
+               WHEN SALARY < 60000
+                   ADD 1 TO WS-BAND-3
+               WHEN SALARY < 80000
+                   ADD 1 TO WS-BAND-4
+               WHEN OTHER
+                   ADD 1 TO WS-BAND-5
+           END-EVALUATE.
+
+       WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT.
+           IF WS-REJECT-TBL-COUNT < WS-MAX-RANK-ENTRIES
+               ADD 1 TO WS-REJECT-TBL-COUNT
+               MOVE CLIENT-CODE TO WS-REJ-CODE(WS-REJECT-TBL-COUNT)
+               MOVE SALARY      TO WS-REJ-SALARY(WS-REJECT-TBL-COUNT)
+               MOVE WS-REJECT-REASON
+                   TO WS-REJ-REASON(WS-REJECT-TBL-COUNT)
+           ELSE
+               DISPLAY "WARNING: reject table full, client "
+                       CLIENT-CODE " reject detail not recorded"
+           END-IF.
+
+       ACCUMULATE-RECORD.
            MOVE CLIENT-CODE TO WS-CLIENT-CODE.
            MOVE SALARY TO WS-SALARY.
-           
+
            MOVE WS-SALARY TO WS-TEMP-SALARY
-           IF COUNTER = 0
+           IF WS-FIRST-RECORD = 'Y'
            MOVE WS-SALARY TO MIN-SALARY
-           ADD 1 TO COUNTER
+           MOVE 'N' TO WS-FIRST-RECORD
            END-IF
+           ADD 1 TO COUNTER
            IF WS-SALARY > MAX-SALARY
                MOVE WS-SALARY TO MAX-SALARY
            END-IF
            IF WS-SALARY < MIN-SALARY
             IF WS-SALARY NOT EQUAL TO SPACE
                MOVE WS-SALARY TO MIN-SALARY
-              
+
                END-IF
            END-IF.
-           
-       
\ No newline at end of file
+           ADD WS-SALARY TO WS-TOTAL-SALARY.
+
+           IF WS-RANK-TBL-COUNT < WS-MAX-RANK-ENTRIES
+               ADD 1 TO WS-RANK-TBL-COUNT
+               MOVE CLIENT-CODE TO WS-RANK-CODE(WS-RANK-TBL-COUNT)
+               MOVE SALARY      TO WS-RANK-SALARY(WS-RANK-TBL-COUNT)
+           ELSE
+               DISPLAY "WARNING: rank table full, client "
+                       CLIENT-CODE " not tracked for ranking"
+           END-IF.
+           PERFORM BUCKET-SALARY-BAND.
+
+           ADD 1 TO WS-RECS-SINCE-CKPT.
+           IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-REPORT.
+           IF COUNTER > 0
+               DIVIDE WS-TOTAL-SALARY BY COUNTER
+                   GIVING WS-AVERAGE-SALARY ROUNDED
+           END-IF
+
+           OPEN OUTPUT SALARY-REPORT.
+           WRITE REPORT-LINE FROM WS-HEADER-1.
+           WRITE REPORT-LINE FROM WS-HEADER-2.
+
+           MOVE "Maximum salary"      TO WS-DETAIL-LABEL.
+           MOVE MAX-SALARY            TO WS-DETAIL-VALUE.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+           MOVE "Minimum salary"      TO WS-DETAIL-LABEL.
+           MOVE MIN-SALARY            TO WS-DETAIL-VALUE.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+           MOVE "Average salary"      TO WS-DETAIL-LABEL.
+           MOVE WS-AVERAGE-SALARY     TO WS-DETAIL-VALUE.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+           MOVE "Total clients processed" TO WS-DETAIL-LABEL.
+           MOVE COUNTER               TO WS-DETAIL-VALUE.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+           MOVE "Total payroll"       TO WS-DETAIL-LABEL.
+           MOVE WS-TOTAL-SALARY       TO WS-DETAIL-VALUE.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+           MOVE "Records rejected"    TO WS-DETAIL-LABEL.
+           MOVE WS-REJECT-COUNT       TO WS-DETAIL-VALUE.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+           CLOSE SALARY-REPORT.
+
+           DISPLAY "Salary report written to SALARYRPT.txt".
+
+           PERFORM WRITE-AUDIT-LOG.
+
+       WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-DATE-TIME.
+           ACCEPT AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+           MOVE "SALARY-MAX-MIN" TO AUDIT-PROGRAM.
+           STRING "clients=" COUNTER DELIMITED BY SIZE
+               INTO AUDIT-INPUT.
+           STRING "max=" MAX-SALARY " min=" MIN-SALARY
+               DELIMITED BY SIZE INTO AUDIT-RESULT.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-LOG.
