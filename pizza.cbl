@@ -1,24 +1,293 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. PIZZA.
-        
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT DEPT-FILE ASSIGN TO "DEPTGUESTS.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-DEPTFILE-STATUS.
+
+            SELECT PO-REPORT ASSIGN TO "PIZZAPO.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+
+            SELECT FICHIERCLIENT ASSIGN TO "FICHIERCLIENT.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS CLIENT-CODE
+            FILE STATUS IS WS-FICHIERCLIENT-STATUS.
+
+            SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  DEPT-FILE.
+        01  DEPT-RECORD.
+            05  DEPT-NAME      PIC X(20).
+            05  DEPT-GUESTS    PIC 9(3)V99.
+
+        FD  PO-REPORT.
+        01  PO-LINE PIC X(80).
+
+        FD  FICHIERCLIENT.
+            COPY CLIREC.
+
+        FD  AUDIT-LOG.
+            COPY AUDITREC.
+
         WORKING-STORAGE SECTION.
+        01 WS-AUDIT-STATUS PIC X(2) VALUE "00".
         01 NUM-GUESTS PIC 9(3)V99 VALUE ZEROS.
         01 PIZZAS-NEEDED PIC 9(4)V99 VALUE ZEROS.
         01 PIZZAS-NEEDED-PR PIC 9(4) VALUE ZEROS.
-        
+
+        01 WS-PRICE-PER-PIZZA PIC 9(3)V99 VALUE 12.99.
+        01 WS-TAX-RATE        PIC V9999 VALUE .0825.
+        01 WS-SUBTOTAL        PIC 9(6)V99 VALUE ZEROS.
+        01 WS-TAX-AMOUNT      PIC 9(6)V99 VALUE ZEROS.
+        01 WS-TOTAL-COST      PIC 9(6)V99 VALUE ZEROS.
+        01 WS-GRAND-TOTAL-COST PIC 9(8)V99 VALUE ZEROS.
+
+        01 WS-MIN-GUESTS  PIC 9(3)V99 VALUE 1.
+        01 WS-MAX-GUESTS  PIC 9(3)V99 VALUE 500.
+        01 WS-MIN-PIZZAS  PIC 9(2) VALUE 3.
+        01 WS-GUESTS-VALID PIC X VALUE 'Y'.
+
+        01 WS-DEPTFILE-STATUS PIC X(2) VALUE "00".
+        01 WS-FICHIERCLIENT-STATUS PIC X(2) VALUE "00".
+        01 WS-CLIENT-EOF     PIC X VALUE 'N'.
+        01 WS-CLIENT-HEADCOUNT PIC 9(5) VALUE ZEROS.
+        01 WS-ORDER-REJECTED  PIC X VALUE 'N'.
+        01 WS-AUDIT-GUESTS     PIC 9(5)V99 VALUE ZEROS.
+
+        01 WS-MODE-CHOICE PIC X VALUE SPACE.
+        01 WS-DEPT-EOF    PIC X VALUE 'N'.
+        01 WS-TOTAL-GUESTS PIC 9(6)V99 VALUE ZEROS.
+        01 WS-TOTAL-PIZZAS PIC 9(6) VALUE ZEROS.
+
+        01 WS-PO-HEADER-1 PIC X(80) VALUE
+           "PIZZA PURCHASE ORDER - DEPARTMENT HEADCOUNT BATCH".
+        01 WS-PO-HEADER-2 PIC X(80) VALUE ALL "-".
+
+        01 WS-PO-DETAIL.
+           05  WS-PO-DEPT     PIC X(20).
+           05  FILLER         PIC X(2) VALUE SPACES.
+           05  WS-PO-GUESTS   PIC Z(3)9.99.
+           05  FILLER         PIC X(3) VALUE SPACES.
+           05  WS-PO-PIZZAS   PIC Z(3)9.
+           05  FILLER         PIC X(3) VALUE SPACES.
+           05  WS-PO-COST     PIC Z(5)9.99.
+           05  FILLER         PIC X(24) VALUE SPACES.
+
+        01 WS-PO-TOTAL.
+           05  FILLER         PIC X(20) VALUE "TOTAL".
+           05  FILLER         PIC X(2) VALUE SPACES.
+           05  WS-PO-TOT-GUESTS PIC Z(5)9.99.
+           05  FILLER         PIC X(3) VALUE SPACES.
+           05  WS-PO-TOT-PIZZAS PIC Z(5)9.
+           05  FILLER         PIC X(3) VALUE SPACES.
+           05  WS-PO-TOT-COST PIC Z(7)9.99.
+           05  FILLER         PIC X(20) VALUE SPACES.
+
         PROCEDURE DIVISION.
         START-PROGRAM.
-            DISPLAY "Enter the number of guests: ".
-            ACCEPT NUM-GUESTS.
-        
+            DISPLAY "PIZZA ORDER CALCULATOR".
+            DISPLAY "1. Interactive single order".
+            DISPLAY "2. Batch order from department headcount file".
+            DISPLAY "3. Single order sized from FICHIERCLIENT "
+                    "headcount".
+            DISPLAY "Enter choice: ".
+            ACCEPT WS-MODE-CHOICE.
+
+            EVALUATE WS-MODE-CHOICE
+                WHEN "2" PERFORM BATCH-ORDER
+                WHEN "3" PERFORM ORDER-FROM-CLIENT-HEADCOUNT
+                WHEN OTHER PERFORM INTERACTIVE-ORDER
+            END-EVALUATE.
+
+            STOP RUN.
+
+        INTERACTIVE-ORDER.
+            MOVE 'N' TO WS-GUESTS-VALID.
+            PERFORM UNTIL WS-GUESTS-VALID = 'Y'
+                DISPLAY "Enter the number of guests: "
+                ACCEPT NUM-GUESTS
+                PERFORM VALIDATE-GUESTS
+                IF WS-GUESTS-VALID = 'N'
+                    DISPLAY "Number of guests must be between "
+                        WS-MIN-GUESTS " and " WS-MAX-GUESTS
+                        ", please re-enter."
+                END-IF
+            END-PERFORM.
+
+            PERFORM COMPUTE-PIZZAS.
+            PERFORM COMPUTE-COST.
+            PERFORM DISPLAY-ORDER-RESULT.
+
+        ORDER-FROM-CLIENT-HEADCOUNT.
+            MOVE 'N' TO WS-ORDER-REJECTED.
+            OPEN INPUT FICHIERCLIENT.
+            IF WS-FICHIERCLIENT-STATUS NOT = "00"
+                DISPLAY "Unable to open FICHIERCLIENT, file status "
+                        WS-FICHIERCLIENT-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            MOVE ZEROS TO WS-CLIENT-HEADCOUNT.
+            MOVE 'N' TO WS-CLIENT-EOF.
+            PERFORM UNTIL WS-CLIENT-EOF = 'Y'
+                READ FICHIERCLIENT NEXT RECORD
+                    AT END MOVE 'Y' TO WS-CLIENT-EOF
+                    NOT AT END ADD 1 TO WS-CLIENT-HEADCOUNT
+                END-READ
+            END-PERFORM.
+            CLOSE FICHIERCLIENT.
+
+            DISPLAY "FICHIERCLIENT headcount: " WS-CLIENT-HEADCOUNT.
+            IF WS-CLIENT-HEADCOUNT > WS-MAX-GUESTS
+                MOVE 'N' TO WS-GUESTS-VALID
+                MOVE WS-CLIENT-HEADCOUNT TO WS-AUDIT-GUESTS
+                MOVE 'Y' TO WS-ORDER-REJECTED
+                DISPLAY "Client headcount " WS-CLIENT-HEADCOUNT
+                    " is outside the allowed guest range of "
+                    WS-MIN-GUESTS " to " WS-MAX-GUESTS "."
+                PERFORM WRITE-AUDIT-LOG
+            ELSE
+                MOVE WS-CLIENT-HEADCOUNT TO NUM-GUESTS
+                MOVE WS-CLIENT-HEADCOUNT TO WS-AUDIT-GUESTS
+                PERFORM VALIDATE-GUESTS
+                IF WS-GUESTS-VALID = 'N'
+                    MOVE 'Y' TO WS-ORDER-REJECTED
+                    DISPLAY "Client headcount " WS-CLIENT-HEADCOUNT
+                        " is outside the allowed guest range of "
+                        WS-MIN-GUESTS " to " WS-MAX-GUESTS "."
+                    PERFORM WRITE-AUDIT-LOG
+                ELSE
+                    PERFORM COMPUTE-PIZZAS
+                    PERFORM COMPUTE-COST
+                    PERFORM DISPLAY-ORDER-RESULT
+                END-IF
+            END-IF.
+
+        DISPLAY-ORDER-RESULT.
+            MOVE NUM-GUESTS TO WS-AUDIT-GUESTS.
+            DISPLAY "You will need to order " PIZZAS-NEEDED-PR
+             " pizzas.".
+            DISPLAY "Subtotal: " WS-SUBTOTAL.
+            DISPLAY "Tax: " WS-TAX-AMOUNT.
+            DISPLAY "Total invoice amount: " WS-TOTAL-COST.
+            PERFORM WRITE-AUDIT-LOG.
+
+        VALIDATE-GUESTS.
+            IF NUM-GUESTS >= WS-MIN-GUESTS AND
+               NUM-GUESTS <= WS-MAX-GUESTS
+                MOVE 'Y' TO WS-GUESTS-VALID
+            ELSE
+                MOVE 'N' TO WS-GUESTS-VALID
+            END-IF.
+
+        COMPUTE-PIZZAS.
             COMPUTE PIZZAS-NEEDED ROUNDED = NUM-GUESTS * 1.1 + 0.9.
 
             IF PIZZAS-NEEDED(5:2) NOT EQUAL TO ZERO
             ADD 1 TO PIZZAS-NEEDED
             END-IF
-           MOVE PIZZAS-NEEDED TO PIZZAS-NEEDED-PR
-            DISPLAY "You will need to order " PIZZAS-NEEDED-PR
-             " pizzas.".
-        
-            STOP RUN.
\ No newline at end of file
+            MOVE PIZZAS-NEEDED TO PIZZAS-NEEDED-PR.
+
+      *    Vendor will not deliver fewer than WS-MIN-PIZZAS pizzas
+      *    regardless of how few guests are on the order.
+            IF PIZZAS-NEEDED-PR < WS-MIN-PIZZAS
+                MOVE WS-MIN-PIZZAS TO PIZZAS-NEEDED-PR
+            END-IF.
+
+        COMPUTE-COST.
+            COMPUTE WS-SUBTOTAL ROUNDED =
+                PIZZAS-NEEDED-PR * WS-PRICE-PER-PIZZA.
+            COMPUTE WS-TAX-AMOUNT ROUNDED =
+                WS-SUBTOTAL * WS-TAX-RATE.
+            COMPUTE WS-TOTAL-COST ROUNDED =
+                WS-SUBTOTAL + WS-TAX-AMOUNT.
+
+        BATCH-ORDER.
+            OPEN INPUT DEPT-FILE.
+            IF WS-DEPTFILE-STATUS NOT = "00"
+                DISPLAY "Unable to open DEPTGUESTS.txt, file status "
+                        WS-DEPTFILE-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            OPEN OUTPUT PO-REPORT.
+            WRITE PO-LINE FROM WS-PO-HEADER-1.
+            WRITE PO-LINE FROM WS-PO-HEADER-2.
+
+            PERFORM UNTIL WS-DEPT-EOF = 'Y'
+                READ DEPT-FILE
+                    AT END MOVE 'Y' TO WS-DEPT-EOF
+                    NOT AT END PERFORM PROCESS-DEPT
+                END-READ
+            END-PERFORM.
+
+            WRITE PO-LINE FROM WS-PO-HEADER-2.
+            MOVE WS-TOTAL-GUESTS     TO WS-PO-TOT-GUESTS.
+            MOVE WS-TOTAL-PIZZAS     TO WS-PO-TOT-PIZZAS.
+            MOVE WS-GRAND-TOTAL-COST TO WS-PO-TOT-COST.
+            WRITE PO-LINE FROM WS-PO-TOTAL.
+
+            CLOSE DEPT-FILE.
+            CLOSE PO-REPORT.
+            DISPLAY "Purchase order report written to PIZZAPO.txt".
+            MOVE NUM-GUESTS TO WS-AUDIT-GUESTS.
+            PERFORM WRITE-AUDIT-LOG.
+
+        PROCESS-DEPT.
+            MOVE DEPT-GUESTS TO NUM-GUESTS.
+            PERFORM VALIDATE-GUESTS.
+            IF WS-GUESTS-VALID = 'N'
+                MOVE SPACES TO PO-LINE
+                STRING DEPT-NAME DELIMITED BY SPACE
+                       " - REJECTED, guest count out of range"
+                       DELIMITED BY SIZE INTO PO-LINE
+                WRITE PO-LINE
+            ELSE
+                PERFORM COMPUTE-PIZZAS
+                PERFORM COMPUTE-COST
+
+                ADD DEPT-GUESTS       TO WS-TOTAL-GUESTS
+                ADD PIZZAS-NEEDED-PR  TO WS-TOTAL-PIZZAS
+                ADD WS-TOTAL-COST     TO WS-GRAND-TOTAL-COST
+
+                MOVE DEPT-NAME        TO WS-PO-DEPT
+                MOVE DEPT-GUESTS      TO WS-PO-GUESTS
+                MOVE PIZZAS-NEEDED-PR TO WS-PO-PIZZAS
+                MOVE WS-TOTAL-COST    TO WS-PO-COST
+                WRITE PO-LINE FROM WS-PO-DETAIL
+            END-IF.
+
+        WRITE-AUDIT-LOG.
+            OPEN EXTEND AUDIT-LOG.
+            IF WS-AUDIT-STATUS NOT = "00"
+                OPEN OUTPUT AUDIT-LOG
+                CLOSE AUDIT-LOG
+                OPEN EXTEND AUDIT-LOG
+            END-IF.
+            MOVE SPACES TO AUDIT-RECORD.
+            MOVE FUNCTION CURRENT-DATE TO AUDIT-DATE-TIME.
+            ACCEPT AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+            MOVE "PIZZA" TO AUDIT-PROGRAM.
+            STRING "guests=" WS-AUDIT-GUESTS DELIMITED BY SIZE
+                INTO AUDIT-INPUT.
+            IF WS-ORDER-REJECTED = 'Y'
+                MOVE "REJECTED - guest count out of range"
+                    TO AUDIT-RESULT
+            ELSE
+                STRING "pizzas=" PIZZAS-NEEDED-PR
+                    " total=" WS-TOTAL-COST
+                    DELIMITED BY SIZE INTO AUDIT-RESULT
+            END-IF.
+            WRITE AUDIT-RECORD.
+            CLOSE AUDIT-LOG.
