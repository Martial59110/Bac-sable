@@ -0,0 +1,16 @@
+      ******************************************************
+      *  AUDITREC - shared audit-log record layout
+      *  Appended to by SALARY-MAX-MIN, PIZZA, SYRACUSE and
+      *  REVERSE so every run leaves a record of who ran it,
+      *  with what inputs, and what the result was.
+      ******************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE-TIME  PIC X(21).
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  AUDIT-OPERATOR   PIC X(12).
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  AUDIT-PROGRAM    PIC X(15).
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  AUDIT-INPUT      PIC X(40).
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  AUDIT-RESULT     PIC X(40).
