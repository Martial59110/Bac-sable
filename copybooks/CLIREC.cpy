@@ -0,0 +1,12 @@
+      ******************************************************
+      *  CLIREC - shared client record layout
+      *  Used by SALARY-MAX-MIN, CLIENTMNT and any other
+      *  program that reads or writes FICHIERCLIENT.
+      ******************************************************
+       01  CLIENT-RECORD.
+           05  CLIENT-CODE         PIC X(9).
+           05  CLIENT-NAME         PIC X(25).
+           05  CLIENT-DEPT         PIC X(10).
+           05  CLIENT-HIRE-DATE    PIC X(8).
+           05  FILLER              PIC X(19).
+           05  SALARY              PIC 9(6).
