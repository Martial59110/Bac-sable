@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. CLIENTMNT.
+          ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIERCLIENT ASSIGN TO "FICHIERCLIENT.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLIENT-CODE
+           FILE STATUS IS WS-FICHIERCLIENT-STATUS.
+
+         DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIERCLIENT.
+           COPY CLIREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FICHIERCLIENT-STATUS PIC X(2) VALUE "00".
+       01  WS-TRANSACTION   PIC X VALUE SPACE.
+           88  WS-ADD-TRANS         VALUE "A" "a".
+           88  WS-UPDATE-TRANS      VALUE "U" "u".
+           88  WS-DELETE-TRANS      VALUE "D" "d".
+           88  WS-QUIT-TRANS        VALUE "Q" "q".
+       01  WS-DONE          PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           OPEN I-O FICHIERCLIENT.
+           IF WS-FICHIERCLIENT-STATUS NOT = "00"
+               DISPLAY "File did not exist, creating a new one."
+               CLOSE FICHIERCLIENT
+               OPEN OUTPUT FICHIERCLIENT
+               CLOSE FICHIERCLIENT
+               OPEN I-O FICHIERCLIENT
+           END-IF.
+
+           PERFORM UNTIL WS-DONE = 'Y'
+               PERFORM MENU-PROMPT
+               EVALUATE TRUE
+                   WHEN WS-ADD-TRANS    PERFORM ADD-CLIENT
+                   WHEN WS-UPDATE-TRANS PERFORM UPDATE-CLIENT
+                   WHEN WS-DELETE-TRANS PERFORM DELETE-CLIENT
+                   WHEN WS-QUIT-TRANS   MOVE 'Y' TO WS-DONE
+                   WHEN OTHER
+                       DISPLAY "Invalid choice, try again."
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE FICHIERCLIENT.
+           STOP RUN.
+
+       MENU-PROMPT.
+           DISPLAY "A)dd  U)pdate  D)elete  Q)uit - choice: ".
+           ACCEPT WS-TRANSACTION.
+
+       ADD-CLIENT.
+           DISPLAY "Client code: ".
+           ACCEPT CLIENT-CODE.
+           DISPLAY "Client name: ".
+           ACCEPT CLIENT-NAME.
+           DISPLAY "Department: ".
+           ACCEPT CLIENT-DEPT.
+           DISPLAY "Hire date (YYYYMMDD): ".
+           ACCEPT CLIENT-HIRE-DATE.
+           PERFORM UNTIL CLIENT-HIRE-DATE IS NUMERIC
+               DISPLAY "Hire date must be 8 numeric digits, "
+                       "please re-enter: "
+               ACCEPT CLIENT-HIRE-DATE
+           END-PERFORM.
+           DISPLAY "Salary: ".
+           ACCEPT SALARY.
+           PERFORM UNTIL SALARY IS NUMERIC
+               DISPLAY "Salary must be numeric, please re-enter: "
+               ACCEPT SALARY
+           END-PERFORM.
+
+           WRITE CLIENT-RECORD
+               INVALID KEY
+                   DISPLAY "Add failed, client code already exists."
+               NOT INVALID KEY
+                   DISPLAY "Client " CLIENT-CODE " added."
+           END-WRITE.
+
+       UPDATE-CLIENT.
+           DISPLAY "Client code to update: ".
+           ACCEPT CLIENT-CODE.
+           READ FICHIERCLIENT
+               INVALID KEY
+                   DISPLAY "Update failed, client code not found."
+               NOT INVALID KEY
+                   PERFORM UPDATE-CLIENT-FIELDS
+           END-READ.
+
+       UPDATE-CLIENT-FIELDS.
+           DISPLAY "Client name [" CLIENT-NAME "]: ".
+           ACCEPT CLIENT-NAME.
+           DISPLAY "Department [" CLIENT-DEPT "]: ".
+           ACCEPT CLIENT-DEPT.
+           DISPLAY "Hire date [" CLIENT-HIRE-DATE "]: ".
+           ACCEPT CLIENT-HIRE-DATE.
+           PERFORM UNTIL CLIENT-HIRE-DATE IS NUMERIC
+               DISPLAY "Hire date must be 8 numeric digits, "
+                       "please re-enter: "
+               ACCEPT CLIENT-HIRE-DATE
+           END-PERFORM.
+           DISPLAY "Salary [" SALARY "]: ".
+           ACCEPT SALARY.
+           PERFORM UNTIL SALARY IS NUMERIC
+               DISPLAY "Salary must be numeric, please re-enter: "
+               ACCEPT SALARY
+           END-PERFORM.
+
+           REWRITE CLIENT-RECORD
+               INVALID KEY
+                   DISPLAY "Update failed, rewrite rejected."
+               NOT INVALID KEY
+                   DISPLAY "Client " CLIENT-CODE " updated."
+           END-REWRITE.
+
+       DELETE-CLIENT.
+           DISPLAY "Client code to delete: ".
+           ACCEPT CLIENT-CODE.
+           DELETE FICHIERCLIENT RECORD
+               INVALID KEY
+                   DISPLAY "Delete failed, client code not found."
+               NOT INVALID KEY
+                   DISPLAY "Client " CLIENT-CODE " deleted."
+           END-DELETE.
