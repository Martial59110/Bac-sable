@@ -1,29 +1,145 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REVERSE.
-   
-   
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORD-FILE ASSIGN TO "WORDS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ws-wordfile-status.
+
+           SELECT REVERSE-REPORT ASSIGN TO "REVERSEQA.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
-    
-       
+       FILE SECTION.
+       FD  WORD-FILE.
+       01  WORD-RECORD PIC X(20).
+
+       FD  REVERSE-REPORT.
+       01  REVERSE-LINE PIC X(80).
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       
+
+       01 WS-AUDIT-STATUS pic x(2) value "00".
+       01 ws-wordfile-status pic x(2) value "00".
        01 input-word pic x(20) value spaces.
        01 reversed-word pic x(20) value spaces.
        01 counter pic 9(4) value 1.
        01 indexs pic 9(4) value 20.
        01 char-count pic 9(4) value 0.
-       01 proceeds pic x.
-       procedure division.
-           display "Entrez un mot: ".
-           accept input-word.
-           perform until proceeds = 'n'
-               if char-count > function length(input-word)
-                   exit perform
-               end-if
-               subtract 1 from indexs
-               move input-word(char-count:1) to reversed-word(indexs:1)
-               add 1 to char-count
+       01 word-length pic 9(4) value 0.
+       01 proceeds pic x value 'y'.
+       01 mode-choice pic x value space.
+       01 word-eof pic x value 'n'.
+       01 ws-words-processed pic 9(6) value zeros.
+       01 ws-audit-input-word pic x(20) value spaces.
+       01 ws-audit-reversed-word pic x(20) value spaces.
+
+       01 qa-detail.
+           05  qa-original  pic x(20).
+           05  filler       pic x(3) value spaces.
+           05  qa-reversed  pic x(20).
+           05  filler       pic x(37) value spaces.
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           display "REVERSE - word reversal utility".
+           display "1. Interactive".
+           display "2. Batch - word list file".
+           display "Enter choice: ".
+           accept mode-choice.
+
+           evaluate mode-choice
+               when "2" perform BATCH-RUN
+               when other perform INTERACTIVE-RUN
+           end-evaluate.
+
+           stop run.
+
+       INTERACTIVE-RUN.
+           move 'y' to proceeds.
+           perform until proceeds = 'n' or proceeds = 'N'
+               display "Entrez un mot: "
+               accept input-word
+               perform REVERSE-WORD
+               display "Mot inverse: " reversed-word
+               display "Reverse another word? (Y/N): "
+               accept proceeds
+               add 1 to ws-words-processed
            end-perform.
-           display "Mot invers√©: " reversed-word.
-         
\ No newline at end of file
+           perform WRITE-AUDIT-LOG.
+
+       REVERSE-WORD.
+           move spaces to reversed-word.
+           compute word-length =
+               function length(function trim(input-word)).
+           perform varying char-count from 1 by 1
+                   until char-count > word-length
+               move input-word(char-count:1)
+                   to reversed-word(word-length - char-count + 1:1)
+           end-perform.
+
+       BATCH-RUN.
+           open input WORD-FILE.
+           if ws-wordfile-status not = "00"
+               display "Unable to open WORDS.txt, file status "
+                       ws-wordfile-status
+               move 16 to return-code
+               stop run
+           end-if.
+           open output REVERSE-REPORT.
+
+           perform until word-eof = 'y'
+               read WORD-FILE
+                   at end move 'y' to word-eof
+                   not at end perform PROCESS-BATCH-WORD
+               end-read
+           end-perform.
+
+           close WORD-FILE.
+           close REVERSE-REPORT.
+           display "Reversal pairs written to REVERSEQA.txt".
+           perform WRITE-AUDIT-LOG.
+
+       PROCESS-BATCH-WORD.
+           move WORD-RECORD to input-word.
+           perform REVERSE-WORD.
+           move input-word to qa-original.
+           move reversed-word to qa-reversed.
+           write REVERSE-LINE from qa-detail.
+           add 1 to ws-words-processed.
+
+       WRITE-AUDIT-LOG.
+           open extend AUDIT-LOG.
+           if WS-AUDIT-STATUS not = "00"
+               open output AUDIT-LOG
+               close AUDIT-LOG
+               open extend AUDIT-LOG
+           end-if.
+           move spaces to AUDIT-RECORD.
+           move function current-date to AUDIT-DATE-TIME.
+           accept AUDIT-OPERATOR from environment "USER".
+           move "REVERSE" to AUDIT-PROGRAM.
+           string "words=" ws-words-processed delimited by size
+               into AUDIT-INPUT.
+           move function trim(input-word) to ws-audit-input-word.
+           move function trim(reversed-word) to ws-audit-reversed-word.
+      *    input-word/reversed-word run up to 20 bytes each; capped
+      *    at 15 bytes here so the widest pair ("last=" + 15 + " -> "
+      *    + 15 = 39 bytes) always fits the 40-byte AUDIT-RESULT.
+           string "last=" ws-audit-input-word(1:15) " -> "
+               ws-audit-reversed-word(1:15)
+               delimited by size into AUDIT-RESULT.
+           write AUDIT-RECORD.
+           close AUDIT-LOG.
