@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. CLIENTCNV.
+          ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-FICHIERCLIENT ASSIGN TO "FICHIERCLIENT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT FICHIERCLIENT ASSIGN TO "FICHIERCLIENT.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLIENT-CODE
+           FILE STATUS IS WS-FICHIERCLIENT-STATUS.
+
+         DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-FICHIERCLIENT.
+       01  OLD-CLIENT-RECORD.
+           05  OLD-CLIENT-CODE PIC X(9).
+           05  OLD-ALLDAT      PIC X(62).
+           05  OLD-SALARY      PIC 9(6).
+
+       FD  FICHIERCLIENT.
+           COPY CLIREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-STATUS            PIC X(2) VALUE "00".
+       01  WS-FICHIERCLIENT-STATUS  PIC X(2) VALUE "00".
+       01  END-OF-FILE              PIC X VALUE 'N'.
+       01  WS-CONVERTED-COUNT       PIC 9(6) VALUE ZEROS.
+       01  WS-SKIPPED-COUNT         PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+      *    One-time conversion of the old LINE SEQUENTIAL
+      *    FICHIERCLIENT.txt (CLIENT-CODE/ALLdat/SALARY layout) into
+      *    the indexed FICHIERCLIENT.dat (CLIREC layout). Run once
+      *    after the file organization was switched over; CLIENTMNT
+      *    is the normal way to add or change clients after that.
+           OPEN INPUT OLD-FICHIERCLIENT.
+           IF WS-OLD-STATUS NOT = "00"
+               DISPLAY "FICHIERCLIENT.txt not found or unreadable, "
+                       "file status " WS-OLD-STATUS
+                       ", nothing to convert."
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT FICHIERCLIENT.
+           IF WS-FICHIERCLIENT-STATUS NOT = "00"
+               DISPLAY "Unable to create FICHIERCLIENT.dat, file "
+                       "status " WS-FICHIERCLIENT-STATUS
+               CLOSE OLD-FICHIERCLIENT
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ OLD-FICHIERCLIENT
+                   AT END MOVE 'Y' TO END-OF-FILE
+                   NOT AT END PERFORM CONVERT-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE OLD-FICHIERCLIENT.
+           CLOSE FICHIERCLIENT.
+
+           DISPLAY WS-CONVERTED-COUNT
+                   " client record(s) converted to FICHIERCLIENT.dat.".
+           IF WS-SKIPPED-COUNT > 0
+               DISPLAY WS-SKIPPED-COUNT " record(s) skipped."
+           END-IF.
+           STOP RUN.
+
+       CONVERT-RECORD.
+           IF OLD-CLIENT-CODE = SPACES
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               MOVE OLD-CLIENT-CODE TO CLIENT-CODE
+               MOVE SPACES          TO CLIENT-NAME
+               MOVE SPACES          TO CLIENT-DEPT
+               MOVE SPACES          TO CLIENT-HIRE-DATE
+               MOVE OLD-SALARY      TO SALARY
+               WRITE CLIENT-RECORD
+                   INVALID KEY
+                       ADD 1 TO WS-SKIPPED-COUNT
+                       DISPLAY "WARNING: duplicate client code "
+                               OLD-CLIENT-CODE ", record skipped"
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CONVERTED-COUNT
+               END-WRITE
+           END-IF.
